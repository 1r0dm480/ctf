@@ -1,43 +1,199 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HackMe.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT MATCH-FILE ASSIGN TO "matches.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MATCH-FILE-STATUS.
+         SELECT CLOUD-AUDIT-FILE ASSIGN TO "cloud-audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CLOUD-AUDIT-STATUS.
+         SELECT PLAYER-MASTER ASSIGN TO "players.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PLAYER-MASTER-STATUS.
+         SELECT TRANSACTION-FILE ASSIGN TO "batch.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSACTION-FILE-STATUS.
+         SELECT MATCH-AUDIT-FILE ASSIGN TO "match-audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MATCH-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MATCH-FILE.
+         01 MATCH-RECORD.
+           02 MR-PLAYER1 PIC X(10).
+           02 MR-PLAYER2 PIC X(10).
+           02 MR-SCORE1 PIC 99.
+           02 MR-SCORE2 PIC 99.
+           02 MR-DATE PIC X(8).
+           02 MR-VENUE PIC X(8).
+
+       FD CLOUD-AUDIT-FILE.
+         01 AUDIT-RECORD PIC X(100).
+
+       FD PLAYER-MASTER.
+         01 PLAYER-MASTER-RECORD.
+           02 PM-PLAYER-NAME PIC X(10).
+           02 PM-REC-WINS PIC 9(6).
+           02 PM-REC-LOSSES PIC 9(6).
+           02 PM-REC-DRAWS PIC 9(6).
+           02 PM-REC-PTS-FOR PIC 9(8).
+           02 PM-REC-PTS-AGAINST PIC 9(8).
+
+       FD TRANSACTION-FILE.
+         01 TRANSACTION-RECORD PIC X(80).
+
+       FD MATCH-AUDIT-FILE.
+         01 MATCH-AUDIT-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
          01 SUBPRG.
            02 TMPNAME PIC X(10).
            02 TMPSCORE PIC 99.
-           02 SUBPRGARG PIC X(20).
-           02 SUBPRGNAME PIC X(20).
+           02 SUBPRGARG PIC X(20) VALUE SPACE.
+           02 SUBPRGNAME PIC X(20) VALUE SPACE.
          01 TMPNAME2 REDEFINES SUBPRG PIC X(40).
+         01 TMPSCORE-RAW PIC X(2).
+
+         01 MATCH-FILE-STATUS PIC XX.
+         01 CLOUD-AUDIT-STATUS PIC XX.
+         01 PLAYER-MASTER-STATUS PIC XX.
+
+         01 PM-SEARCH-NAME PIC X(10).
+         01 PM-SCORE-FOR PIC 99.
+         01 PM-SCORE-AGAINST PIC 99.
+         01 PM-SIGN PIC S9 VALUE 1.
+         01 PM-WAS-FOUND PIC X VALUE "N".
+
+         01 PM-TABLE.
+           02 PM-ENTRY OCCURS 9999 TIMES.
+             03 PM-T-NAME PIC X(10).
+             03 PM-T-WINS PIC 9(6).
+             03 PM-T-LOSSES PIC 9(6).
+             03 PM-T-DRAWS PIC 9(6).
+             03 PM-T-PTS-FOR PIC 9(8).
+             03 PM-T-PTS-AGAINST PIC 9(8).
+         01 PM-COUNT PIC 9(4) VALUE 0.
+         01 PM-IDX PIC 9(4).
+         01 PM-ENTRY-IDX PIC 9(4).
+
+         01 OLD-PLAYER1 PIC X(10).
+         01 OLD-PLAYER2 PIC X(10).
+         01 OLD-SCORE1 PIC 99.
+         01 OLD-SCORE2 PIC 99.
+
+         01 TRANSACTION-FILE-STATUS PIC XX.
+         01 BT-PLAYER1 PIC X(10).
+         01 BT-PLAYER2 PIC X(10).
+         01 BT-SCORE1 PIC 99.
+         01 BT-SCORE2 PIC 99.
+         01 BT-SCORE1-RAW PIC X(2).
+         01 BT-SCORE2-RAW PIC X(2).
+         01 BT-VENUE PIC X(8).
+         01 BT-VALID PIC X.
+         01 BT-PROCESSED PIC 9(4) VALUE 0.
+         01 BT-SKIPPED PIC 9(4) VALUE 0.
+
+         01 OPERATOR-ID PIC X(8) VALUE SPACE.
+         01 MATCH-AUDIT-STATUS PIC XX.
+         01 MATCH-AUDIT-LINE PIC X(100).
+         01 MATCH-AUDIT-TIMESTAMP PIC X(14).
+         01 MA-ACTION PIC X(8).
+         01 MA-PLAYER1 PIC X(10).
+         01 MA-PLAYER2 PIC X(10).
+         01 MA-SCORE1 PIC 99.
+         01 MA-SCORE2 PIC 99.
 
          01 G.
-          02 MATCHS OCCURS 10.
+          02 MATCHS OCCURS 9999 TIMES.
            03 PLAYER1 PIC X(10).
            03 PLAYER2 PIC X(10).
            03 SCORE1 PIC 99.
            03 SCORE2 PIC 99.
-         01 NBMATCH PIC 99 VALUE 0.
+           03 MDATE PIC X(8).
+           03 MVENUE PIC X(8).
+         01 NBMATCH PIC 9(4) VALUE 0.
 
          01 CHOICE PIC 9.
-           88 ONE VALUE "1".
-           88 TWO VALUE "2".
-           88 THREE VALUE "3".
-           88 QUIT VALUE "4".
-        
-         01 IDX PIC 99.
+           88 ONE VALUE 1.
+           88 TWO VALUE 2.
+           88 THREE VALUE 3.
+           88 FOUR VALUE 4.
+           88 FIVE VALUE 5.
+           88 SIX VALUE 6.
+           88 QUIT VALUE 7.
+
+         01 IDX PIC 9(4).
+         01 JDX PIC 9(4).
+
+         01 ED-MATCHNUM PIC 9(4).
+         01 ED-ACTION PIC X.
+           88 ED-EDIT VALUE "E" "e".
+           88 ED-DELETE VALUE "D" "d".
+
+         01 PV-IDX PIC 9(4).
+         01 VALID-ENTRY PIC X VALUE "N".
+
+         01 STANDINGS-TABLE.
+           02 STANDING-ENTRY OCCURS 9999 TIMES.
+             03 ST-PLAYER PIC X(10).
+             03 ST-GAMES PIC 9(4).
+             03 ST-WINS PIC 9(4).
+             03 ST-LOSSES PIC 9(4).
+             03 ST-DRAWS PIC 9(4).
+             03 ST-PTS-FOR PIC 9(6).
+             03 ST-PTS-AGAINST PIC 9(6).
+         01 NBPLAYER PIC 9(4) VALUE 0.
+         01 ST-IDX PIC 9(4).
+         01 ST-JDX PIC 9(4).
+         01 ST-FOUND PIC 9.
+         01 ST-SWAPPED PIC X.
+         01 ST-SEARCH-NAME PIC X(10).
+         01 ST-SEARCH-SCORE-FOR PIC 99.
+         01 ST-SEARCH-SCORE-AGAINST PIC 99.
+
+         01 ST-TEMP-ENTRY.
+           02 ST-TEMP-PLAYER PIC X(10).
+           02 ST-TEMP-GAMES PIC 9(4).
+           02 ST-TEMP-WINS PIC 9(4).
+           02 ST-TEMP-LOSSES PIC 9(4).
+           02 ST-TEMP-DRAWS PIC 9(4).
+           02 ST-TEMP-PF PIC 9(6).
+           02 ST-TEMP-PA PIC 9(6).
+
+         01 CLOUD-CALL-OK PIC X VALUE "N".
+         01 CLOUD-RETURN-CODE PIC S9(9).
+         01 CLOUD-STATUS PIC X(7) VALUE SPACE.
+         01 CLOUD-TIMESTAMP PIC X(14).
+         01 CLOUD-AUDIT-LINE PIC X(100).
+         01 CLOUD-SENT-COUNT PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
-         
+
          DISPLAY "################################"
          DISPLAY "# WELCOME IN THE COBOL GAME !  #"
          DISPLAY "################################".
 
+         DISPLAY "OPERATOR ID: " NO ADVANCING
+         ACCEPT OPERATOR-ID
+         IF OPERATOR-ID = SPACE
+           MOVE "UNKNOWN" TO OPERATOR-ID
+         END-IF
+
+         PERFORM LOAD-MATCHES.
+
        MENU-LAB.
          DISPLAY " "
          DISPLAY "1. Register a match."
          DISPLAY "2. View matchs."
-         DISPLAY "3. Send match to the cloud."
-         DISPLAY "4. Quit."
+         DISPLAY "3. View standings."
+         DISPLAY "4. Send match to the cloud."
+         DISPLAY "5. Edit or delete a match."
+         DISPLAY "6. Batch load matches from file."
+         DISPLAY "7. Quit."
          DISPLAY "What do you want to do ? " NO ADVANCING
          ACCEPT CHOICE
 
@@ -52,61 +208,762 @@
              PERFORM VIEW-MATCH
            ELSE
              IF THREE
-               PERFORM SEND-CLOUD
+               PERFORM VIEW-STANDINGS
+             ELSE
+               IF FOUR
+                 PERFORM SEND-CLOUD
+               ELSE
+                 IF FIVE
+                   PERFORM EDIT-DELETE-MATCH
+                 ELSE
+                   IF SIX
+                     PERFORM BATCH-LOAD
+                   END-IF
+                 END-IF
+               END-IF
              END-IF
            END-IF
          END-IF
-         
+
          GO TO MENU-LAB.
 
        REGISTER-MATCH.
-         IF NBMATCH = 10
+         IF NBMATCH = 9999
            DISPLAY "TOO MUCH MATCH."
            GO TO MENU-LAB
          END-IF
 
-         DISPLAY "PLAYER1: " NO ADVANCING
-         ACCEPT TMPNAME
-         MOVE TMPNAME TO PLAYER1(NBMATCH + 1)
+         MOVE NBMATCH TO PV-IDX
+         ADD 1 TO PV-IDX
+
+         PERFORM PROMPT-PLAYER1
+         PERFORM PROMPT-PLAYER2
+         PERFORM PROMPT-SCORE1
+         PERFORM PROMPT-SCORE2
+         PERFORM PROMPT-VENUE
 
-         DISPLAY "PLAYER2: " NO ADVANCING
-         ACCEPT TMPNAME2
-         MOVE TMPNAME TO PLAYER2(NBMATCH + 1)
+         MOVE FUNCTION CURRENT-DATE(1:8) TO MDATE(PV-IDX)
 
-         DISPLAY "SCORE1: " NO ADVANCING
-         ACCEPT TMPSCORE
-         MOVE TMPSCORE TO SCORE1(NBMATCH + 1)
+         ADD 1 TO NBMATCH
 
-         DISPLAY "SCORE2: " NO ADVANCING
-         ACCEPT TMPSCORE
-         MOVE TMPSCORE TO SCORE2(NBMATCH + 1)
-         
-         ADD 1 TO NBMATCH.
+         PERFORM SAVE-MATCH
+
+         MOVE 1 TO PM-SIGN
+         MOVE PLAYER1(PV-IDX) TO PM-SEARCH-NAME
+         MOVE SCORE1(PV-IDX) TO PM-SCORE-FOR
+         MOVE SCORE2(PV-IDX) TO PM-SCORE-AGAINST
+         PERFORM UPDATE-PLAYER-MASTER
+
+         MOVE PLAYER2(PV-IDX) TO PM-SEARCH-NAME
+         MOVE SCORE2(PV-IDX) TO PM-SCORE-FOR
+         MOVE SCORE1(PV-IDX) TO PM-SCORE-AGAINST
+         PERFORM UPDATE-PLAYER-MASTER
+
+         MOVE "REGISTER" TO MA-ACTION
+         MOVE PLAYER1(PV-IDX) TO MA-PLAYER1
+         MOVE PLAYER2(PV-IDX) TO MA-PLAYER2
+         MOVE SCORE1(PV-IDX) TO MA-SCORE1
+         MOVE SCORE2(PV-IDX) TO MA-SCORE2
+         PERFORM WRITE-MATCH-AUDIT.
 
        END-REGISTER-MATCH.
          EXIT.
 
+       PROMPT-PLAYER1.
+         MOVE "N" TO VALID-ENTRY
+         PERFORM UNTIL VALID-ENTRY = "Y"
+           DISPLAY "PLAYER1: " NO ADVANCING
+           ACCEPT TMPNAME
+           IF TMPNAME = SPACE
+             DISPLAY "PLAYER1 NAME CANNOT BE BLANK."
+           ELSE
+             MOVE TMPNAME TO PLAYER1(PV-IDX)
+             MOVE "Y" TO VALID-ENTRY
+           END-IF
+         END-PERFORM.
+       END-PROMPT-PLAYER1.
+         EXIT.
+
+       PROMPT-PLAYER2.
+         MOVE "N" TO VALID-ENTRY
+         PERFORM UNTIL VALID-ENTRY = "Y"
+           DISPLAY "PLAYER2: " NO ADVANCING
+           ACCEPT TMPNAME2
+           IF TMPNAME = SPACE
+             DISPLAY "PLAYER2 NAME CANNOT BE BLANK."
+           ELSE
+             IF TMPNAME = PLAYER1(PV-IDX)
+               DISPLAY "PLAYER2 CANNOT BE THE SAME AS PLAYER1."
+             ELSE
+               MOVE TMPNAME TO PLAYER2(PV-IDX)
+               MOVE "Y" TO VALID-ENTRY
+             END-IF
+           END-IF
+         END-PERFORM.
+       END-PROMPT-PLAYER2.
+         EXIT.
+
+       PROMPT-SCORE1.
+         MOVE "N" TO VALID-ENTRY
+         PERFORM UNTIL VALID-ENTRY = "Y"
+           DISPLAY "SCORE1: " NO ADVANCING
+           ACCEPT TMPSCORE-RAW
+           PERFORM NORMALIZE-TMPSCORE-RAW
+           IF TMPSCORE-RAW IS NOT NUMERIC
+             DISPLAY "SCORE1 MUST BE A NUMBER."
+           ELSE
+             MOVE TMPSCORE-RAW TO SCORE1(PV-IDX)
+             MOVE "Y" TO VALID-ENTRY
+           END-IF
+         END-PERFORM.
+       END-PROMPT-SCORE1.
+         EXIT.
+
+       PROMPT-SCORE2.
+         MOVE "N" TO VALID-ENTRY
+         PERFORM UNTIL VALID-ENTRY = "Y"
+           DISPLAY "SCORE2: " NO ADVANCING
+           ACCEPT TMPSCORE-RAW
+           PERFORM NORMALIZE-TMPSCORE-RAW
+           IF TMPSCORE-RAW IS NOT NUMERIC
+             DISPLAY "SCORE2 MUST BE A NUMBER."
+           ELSE
+             MOVE TMPSCORE-RAW TO SCORE2(PV-IDX)
+             MOVE "Y" TO VALID-ENTRY
+           END-IF
+         END-PERFORM.
+       END-PROMPT-SCORE2.
+         EXIT.
+
+       NORMALIZE-TMPSCORE-RAW.
+         IF TMPSCORE-RAW(1:1) NOT = SPACE AND TMPSCORE-RAW(2:1) = SPACE
+           MOVE TMPSCORE-RAW(1:1) TO TMPSCORE-RAW(2:1)
+           MOVE "0" TO TMPSCORE-RAW(1:1)
+         END-IF.
+       END-NORMALIZE-TMPSCORE-RAW.
+         EXIT.
+
+       PROMPT-VENUE.
+         DISPLAY "VENUE/COMPETITION (BLANK FOR GENERAL): " NO ADVANCING
+         ACCEPT TMPNAME
+         IF TMPNAME = SPACE
+           MOVE "GENERAL" TO MVENUE(PV-IDX)
+         ELSE
+           MOVE TMPNAME TO MVENUE(PV-IDX)
+         END-IF.
+       END-PROMPT-VENUE.
+         EXIT.
+
        VIEW-MATCH.
          IF NBMATCH = 0
            DISPLAY "No match are registered yet."
            GO TO MENU-LAB
          END-IF
 
+         PERFORM DISPLAY-MATCH-LIST.
+       END-VIEW-MATCH.
+         EXIT.
+
+       DISPLAY-MATCH-LIST.
          MOVE 1 TO IDX
          PERFORM UNTIL IDX = NBMATCH + 1
-           DISPLAY PLAYER1(IDX) " vs " PLAYER2(IDX)
-                   " : "SCORE1(IDX)"-"SCORE2(IDX)
+           DISPLAY IDX ". " PLAYER1(IDX) " vs " PLAYER2(IDX)
+                   " : "SCORE1(IDX)"-"SCORE2(IDX)" ("MDATE(IDX)" "
+                   MVENUE(IDX)")"
            ADD 1 TO IDX
          END-PERFORM.
-       END-VIEW-MATCH.
+       END-DISPLAY-MATCH-LIST.
+         EXIT.
+
+       EDIT-DELETE-MATCH.
+         IF NBMATCH = 0
+           DISPLAY "No match are registered yet."
+           GO TO MENU-LAB
+         END-IF
+
+         PERFORM DISPLAY-MATCH-LIST
+
+         MOVE 0 TO ED-MATCHNUM
+         PERFORM UNTIL ED-MATCHNUM NOT = 0
+           DISPLAY "MATCH NUMBER TO FIX (1-" NBMATCH "): " NO ADVANCING
+           ACCEPT ED-MATCHNUM
+           IF ED-MATCHNUM < 1 OR ED-MATCHNUM > NBMATCH
+             DISPLAY "INVALID MATCH NUMBER."
+             MOVE 0 TO ED-MATCHNUM
+           END-IF
+         END-PERFORM
+
+         MOVE SPACE TO ED-ACTION
+         PERFORM UNTIL ED-EDIT OR ED-DELETE
+           DISPLAY "(E)DIT OR (D)ELETE THIS MATCH ? " NO ADVANCING
+           ACCEPT ED-ACTION
+           IF NOT ED-EDIT AND NOT ED-DELETE
+             DISPLAY "PLEASE ANSWER E OR D."
+           END-IF
+         END-PERFORM
+
+         MOVE PLAYER1(ED-MATCHNUM) TO OLD-PLAYER1
+         MOVE PLAYER2(ED-MATCHNUM) TO OLD-PLAYER2
+         MOVE SCORE1(ED-MATCHNUM) TO OLD-SCORE1
+         MOVE SCORE2(ED-MATCHNUM) TO OLD-SCORE2
+
+         MOVE -1 TO PM-SIGN
+         MOVE OLD-PLAYER1 TO PM-SEARCH-NAME
+         MOVE OLD-SCORE1 TO PM-SCORE-FOR
+         MOVE OLD-SCORE2 TO PM-SCORE-AGAINST
+         PERFORM UPDATE-PLAYER-MASTER
+
+         MOVE OLD-PLAYER2 TO PM-SEARCH-NAME
+         MOVE OLD-SCORE2 TO PM-SCORE-FOR
+         MOVE OLD-SCORE1 TO PM-SCORE-AGAINST
+         PERFORM UPDATE-PLAYER-MASTER
+
+         IF ED-EDIT
+           DISPLAY "CURRENT: " PLAYER1(ED-MATCHNUM) " vs "
+                   PLAYER2(ED-MATCHNUM) " : " SCORE1(ED-MATCHNUM) "-"
+                   SCORE2(ED-MATCHNUM) " (" MVENUE(ED-MATCHNUM) ")"
+           MOVE ED-MATCHNUM TO PV-IDX
+           PERFORM PROMPT-PLAYER1
+           PERFORM PROMPT-PLAYER2
+           PERFORM PROMPT-SCORE1
+           PERFORM PROMPT-SCORE2
+           PERFORM PROMPT-VENUE
+
+           MOVE 1 TO PM-SIGN
+           MOVE PLAYER1(ED-MATCHNUM) TO PM-SEARCH-NAME
+           MOVE SCORE1(ED-MATCHNUM) TO PM-SCORE-FOR
+           MOVE SCORE2(ED-MATCHNUM) TO PM-SCORE-AGAINST
+           PERFORM UPDATE-PLAYER-MASTER
+
+           MOVE PLAYER2(ED-MATCHNUM) TO PM-SEARCH-NAME
+           MOVE SCORE2(ED-MATCHNUM) TO PM-SCORE-FOR
+           MOVE SCORE1(ED-MATCHNUM) TO PM-SCORE-AGAINST
+           PERFORM UPDATE-PLAYER-MASTER
+
+           DISPLAY "MATCH " ED-MATCHNUM " UPDATED."
+
+           MOVE "EDIT" TO MA-ACTION
+           MOVE PLAYER1(ED-MATCHNUM) TO MA-PLAYER1
+           MOVE PLAYER2(ED-MATCHNUM) TO MA-PLAYER2
+           MOVE SCORE1(ED-MATCHNUM) TO MA-SCORE1
+           MOVE SCORE2(ED-MATCHNUM) TO MA-SCORE2
+           PERFORM WRITE-MATCH-AUDIT
+         ELSE
+           MOVE ED-MATCHNUM TO IDX
+           PERFORM UNTIL IDX = NBMATCH
+             MOVE IDX TO JDX
+             ADD 1 TO JDX
+             MOVE PLAYER1(JDX) TO PLAYER1(IDX)
+             MOVE PLAYER2(JDX) TO PLAYER2(IDX)
+             MOVE SCORE1(JDX) TO SCORE1(IDX)
+             MOVE SCORE2(JDX) TO SCORE2(IDX)
+             MOVE MDATE(JDX) TO MDATE(IDX)
+             MOVE MVENUE(JDX) TO MVENUE(IDX)
+             ADD 1 TO IDX
+           END-PERFORM
+           SUBTRACT 1 FROM NBMATCH
+           DISPLAY "MATCH REMOVED."
+
+           MOVE "DELETE" TO MA-ACTION
+           MOVE OLD-PLAYER1 TO MA-PLAYER1
+           MOVE OLD-PLAYER2 TO MA-PLAYER2
+           MOVE OLD-SCORE1 TO MA-SCORE1
+           MOVE OLD-SCORE2 TO MA-SCORE2
+           PERFORM WRITE-MATCH-AUDIT
+         END-IF
+
+         PERFORM REWRITE-MATCH-FILE.
+       END-EDIT-DELETE-MATCH.
+         EXIT.
+
+       REWRITE-MATCH-FILE.
+         OPEN OUTPUT MATCH-FILE
+
+         MOVE 1 TO IDX
+         PERFORM UNTIL IDX = NBMATCH + 1
+           MOVE PLAYER1(IDX) TO MR-PLAYER1
+           MOVE PLAYER2(IDX) TO MR-PLAYER2
+           MOVE SCORE1(IDX) TO MR-SCORE1
+           MOVE SCORE2(IDX) TO MR-SCORE2
+           MOVE MDATE(IDX) TO MR-DATE
+           MOVE MVENUE(IDX) TO MR-VENUE
+           WRITE MATCH-RECORD
+           ADD 1 TO IDX
+         END-PERFORM
+
+         CLOSE MATCH-FILE.
+       END-REWRITE-MATCH-FILE.
+         EXIT.
+
+       VIEW-STANDINGS.
+         IF NBMATCH = 0
+           DISPLAY "No match are registered yet."
+           GO TO MENU-LAB
+         END-IF
+
+         PERFORM BUILD-STANDINGS
+         PERFORM SORT-STANDINGS
+
+         DISPLAY " "
+         DISPLAY "==== STANDINGS ===="
+         DISPLAY "PLAYER      GP  W   L   D   PF    PA"
+         MOVE 1 TO ST-IDX
+         PERFORM UNTIL ST-IDX = NBPLAYER + 1
+           DISPLAY ST-PLAYER(ST-IDX) " " ST-GAMES(ST-IDX) " "
+                   ST-WINS(ST-IDX) " " ST-LOSSES(ST-IDX) " "
+                   ST-DRAWS(ST-IDX) " " ST-PTS-FOR(ST-IDX) " "
+                   ST-PTS-AGAINST(ST-IDX)
+           ADD 1 TO ST-IDX
+         END-PERFORM.
+       END-VIEW-STANDINGS.
+         EXIT.
+
+       BUILD-STANDINGS.
+         MOVE 0 TO NBPLAYER
+         MOVE 1 TO IDX
+         PERFORM UNTIL IDX = NBMATCH + 1
+           MOVE PLAYER1(IDX) TO ST-SEARCH-NAME
+           MOVE SCORE1(IDX) TO ST-SEARCH-SCORE-FOR
+           MOVE SCORE2(IDX) TO ST-SEARCH-SCORE-AGAINST
+           PERFORM UPDATE-STANDING
+
+           MOVE PLAYER2(IDX) TO ST-SEARCH-NAME
+           MOVE SCORE2(IDX) TO ST-SEARCH-SCORE-FOR
+           MOVE SCORE1(IDX) TO ST-SEARCH-SCORE-AGAINST
+           PERFORM UPDATE-STANDING
+
+           ADD 1 TO IDX
+         END-PERFORM.
+       END-BUILD-STANDINGS.
+         EXIT.
+
+       UPDATE-STANDING.
+         PERFORM FIND-OR-ADD-PLAYER
+
+         ADD 1 TO ST-GAMES(ST-IDX)
+         ADD ST-SEARCH-SCORE-FOR TO ST-PTS-FOR(ST-IDX)
+         ADD ST-SEARCH-SCORE-AGAINST TO ST-PTS-AGAINST(ST-IDX)
+
+         IF ST-SEARCH-SCORE-FOR > ST-SEARCH-SCORE-AGAINST
+           ADD 1 TO ST-WINS(ST-IDX)
+         ELSE
+           IF ST-SEARCH-SCORE-FOR < ST-SEARCH-SCORE-AGAINST
+             ADD 1 TO ST-LOSSES(ST-IDX)
+           ELSE
+             ADD 1 TO ST-DRAWS(ST-IDX)
+           END-IF
+         END-IF.
+       END-UPDATE-STANDING.
+         EXIT.
+
+       FIND-OR-ADD-PLAYER.
+         MOVE 0 TO ST-FOUND
+         MOVE 1 TO ST-IDX
+         PERFORM UNTIL ST-IDX = NBPLAYER + 1
+           IF ST-PLAYER(ST-IDX) = ST-SEARCH-NAME
+             MOVE 1 TO ST-FOUND
+             EXIT PERFORM
+           END-IF
+           ADD 1 TO ST-IDX
+         END-PERFORM
+
+         IF ST-FOUND = 0
+           ADD 1 TO NBPLAYER
+           MOVE NBPLAYER TO ST-IDX
+           MOVE ST-SEARCH-NAME TO ST-PLAYER(ST-IDX)
+           MOVE 0 TO ST-GAMES(ST-IDX)
+           MOVE 0 TO ST-WINS(ST-IDX)
+           MOVE 0 TO ST-LOSSES(ST-IDX)
+           MOVE 0 TO ST-DRAWS(ST-IDX)
+           MOVE 0 TO ST-PTS-FOR(ST-IDX)
+           MOVE 0 TO ST-PTS-AGAINST(ST-IDX)
+         END-IF.
+       END-FIND-OR-ADD-PLAYER.
+         EXIT.
+
+       SORT-STANDINGS.
+         MOVE "Y" TO ST-SWAPPED
+         PERFORM UNTIL ST-SWAPPED = "N"
+           MOVE "N" TO ST-SWAPPED
+           MOVE 1 TO ST-IDX
+           PERFORM UNTIL ST-IDX = NBPLAYER
+             MOVE ST-IDX TO ST-JDX
+             ADD 1 TO ST-JDX
+             IF ST-WINS(ST-IDX) < ST-WINS(ST-JDX)
+               PERFORM SWAP-STANDING
+               MOVE "Y" TO ST-SWAPPED
+             END-IF
+             ADD 1 TO ST-IDX
+           END-PERFORM
+         END-PERFORM.
+       END-SORT-STANDINGS.
+         EXIT.
+
+       SWAP-STANDING.
+         MOVE STANDING-ENTRY(ST-IDX) TO ST-TEMP-ENTRY
+         MOVE STANDING-ENTRY(ST-JDX) TO STANDING-ENTRY(ST-IDX)
+         MOVE ST-TEMP-ENTRY TO STANDING-ENTRY(ST-JDX).
+       END-SWAP-STANDING.
+         EXIT.
+
+       LOAD-MATCHES.
+         MOVE 0 TO NBMATCH
+         OPEN INPUT MATCH-FILE
+         IF MATCH-FILE-STATUS = "00"
+           PERFORM UNTIL MATCH-FILE-STATUS NOT = "00"
+             READ MATCH-FILE
+               AT END
+                 MOVE "10" TO MATCH-FILE-STATUS
+               NOT AT END
+                 ADD 1 TO NBMATCH
+                 MOVE MR-PLAYER1 TO PLAYER1(NBMATCH)
+                 MOVE MR-PLAYER2 TO PLAYER2(NBMATCH)
+                 MOVE MR-SCORE1 TO SCORE1(NBMATCH)
+                 MOVE MR-SCORE2 TO SCORE2(NBMATCH)
+                 MOVE MR-DATE TO MDATE(NBMATCH)
+                 MOVE MR-VENUE TO MVENUE(NBMATCH)
+             END-READ
+           END-PERFORM
+           CLOSE MATCH-FILE
+         END-IF.
+       END-LOAD-MATCHES.
+         EXIT.
+
+       SAVE-MATCH.
+         MOVE PLAYER1(NBMATCH) TO MR-PLAYER1
+         MOVE PLAYER2(NBMATCH) TO MR-PLAYER2
+         MOVE SCORE1(NBMATCH) TO MR-SCORE1
+         MOVE SCORE2(NBMATCH) TO MR-SCORE2
+         MOVE MDATE(NBMATCH) TO MR-DATE
+         MOVE MVENUE(NBMATCH) TO MR-VENUE
+
+         OPEN EXTEND MATCH-FILE
+         IF MATCH-FILE-STATUS NOT = "00"
+           OPEN OUTPUT MATCH-FILE
+         END-IF
+
+         WRITE MATCH-RECORD
+
+         CLOSE MATCH-FILE.
+       END-SAVE-MATCH.
+         EXIT.
+
+       UPDATE-PLAYER-MASTER.
+         PERFORM LOAD-PLAYER-MASTER
+         PERFORM FIND-OR-ADD-PM-ENTRY
+         PERFORM APPLY-RESULT-TO-PM-ENTRY
+         PERFORM SAVE-PLAYER-MASTER.
+       END-UPDATE-PLAYER-MASTER.
+         EXIT.
+
+       LOAD-PLAYER-MASTER.
+         MOVE 0 TO PM-COUNT
+         OPEN INPUT PLAYER-MASTER
+         IF PLAYER-MASTER-STATUS = "00"
+           PERFORM UNTIL PLAYER-MASTER-STATUS NOT = "00"
+             READ PLAYER-MASTER
+               AT END
+                 MOVE "10" TO PLAYER-MASTER-STATUS
+               NOT AT END
+                 ADD 1 TO PM-COUNT
+                 MOVE PM-PLAYER-NAME TO PM-T-NAME(PM-COUNT)
+                 MOVE PM-REC-WINS TO PM-T-WINS(PM-COUNT)
+                 MOVE PM-REC-LOSSES TO PM-T-LOSSES(PM-COUNT)
+                 MOVE PM-REC-DRAWS TO PM-T-DRAWS(PM-COUNT)
+                 MOVE PM-REC-PTS-FOR TO PM-T-PTS-FOR(PM-COUNT)
+                 MOVE PM-REC-PTS-AGAINST TO PM-T-PTS-AGAINST(PM-COUNT)
+             END-READ
+           END-PERFORM
+           CLOSE PLAYER-MASTER
+         END-IF.
+       END-LOAD-PLAYER-MASTER.
+         EXIT.
+
+       FIND-OR-ADD-PM-ENTRY.
+         MOVE 0 TO PM-ENTRY-IDX
+         MOVE 1 TO PM-IDX
+         PERFORM UNTIL PM-IDX = PM-COUNT + 1
+           IF PM-T-NAME(PM-IDX) = PM-SEARCH-NAME
+             MOVE PM-IDX TO PM-ENTRY-IDX
+             EXIT PERFORM
+           END-IF
+           ADD 1 TO PM-IDX
+         END-PERFORM
+
+         IF PM-ENTRY-IDX = 0
+           MOVE "N" TO PM-WAS-FOUND
+           ADD 1 TO PM-COUNT
+           MOVE PM-COUNT TO PM-ENTRY-IDX
+           MOVE PM-SEARCH-NAME TO PM-T-NAME(PM-ENTRY-IDX)
+           MOVE 0 TO PM-T-WINS(PM-ENTRY-IDX)
+           MOVE 0 TO PM-T-LOSSES(PM-ENTRY-IDX)
+           MOVE 0 TO PM-T-DRAWS(PM-ENTRY-IDX)
+           MOVE 0 TO PM-T-PTS-FOR(PM-ENTRY-IDX)
+           MOVE 0 TO PM-T-PTS-AGAINST(PM-ENTRY-IDX)
+         ELSE
+           MOVE "Y" TO PM-WAS-FOUND
+         END-IF.
+       END-FIND-OR-ADD-PM-ENTRY.
+         EXIT.
+
+       APPLY-RESULT-TO-PM-ENTRY.
+         IF PM-SIGN = 1
+           ADD PM-SCORE-FOR TO PM-T-PTS-FOR(PM-ENTRY-IDX)
+           ADD PM-SCORE-AGAINST TO PM-T-PTS-AGAINST(PM-ENTRY-IDX)
+           IF PM-SCORE-FOR > PM-SCORE-AGAINST
+             ADD 1 TO PM-T-WINS(PM-ENTRY-IDX)
+           ELSE
+             IF PM-SCORE-FOR < PM-SCORE-AGAINST
+               ADD 1 TO PM-T-LOSSES(PM-ENTRY-IDX)
+             ELSE
+               ADD 1 TO PM-T-DRAWS(PM-ENTRY-IDX)
+             END-IF
+           END-IF
+         ELSE
+           IF PM-WAS-FOUND = "Y"
+             SUBTRACT PM-SCORE-FOR FROM PM-T-PTS-FOR(PM-ENTRY-IDX)
+             SUBTRACT PM-SCORE-AGAINST
+               FROM PM-T-PTS-AGAINST(PM-ENTRY-IDX)
+             IF PM-SCORE-FOR > PM-SCORE-AGAINST
+               SUBTRACT 1 FROM PM-T-WINS(PM-ENTRY-IDX)
+             ELSE
+               IF PM-SCORE-FOR < PM-SCORE-AGAINST
+                 SUBTRACT 1 FROM PM-T-LOSSES(PM-ENTRY-IDX)
+               ELSE
+                 SUBTRACT 1 FROM PM-T-DRAWS(PM-ENTRY-IDX)
+               END-IF
+             END-IF
+           END-IF
+         END-IF.
+       END-APPLY-RESULT-TO-PM-ENTRY.
+         EXIT.
+
+       SAVE-PLAYER-MASTER.
+         OPEN OUTPUT PLAYER-MASTER
+
+         MOVE 1 TO PM-IDX
+         PERFORM UNTIL PM-IDX = PM-COUNT + 1
+           MOVE PM-T-NAME(PM-IDX) TO PM-PLAYER-NAME
+           MOVE PM-T-WINS(PM-IDX) TO PM-REC-WINS
+           MOVE PM-T-LOSSES(PM-IDX) TO PM-REC-LOSSES
+           MOVE PM-T-DRAWS(PM-IDX) TO PM-REC-DRAWS
+           MOVE PM-T-PTS-FOR(PM-IDX) TO PM-REC-PTS-FOR
+           MOVE PM-T-PTS-AGAINST(PM-IDX) TO PM-REC-PTS-AGAINST
+           WRITE PLAYER-MASTER-RECORD
+           ADD 1 TO PM-IDX
+         END-PERFORM
+
+         CLOSE PLAYER-MASTER.
+       END-SAVE-PLAYER-MASTER.
+         EXIT.
+
+       WRITE-MATCH-AUDIT.
+         MOVE FUNCTION CURRENT-DATE(1:14) TO MATCH-AUDIT-TIMESTAMP
+
+         MOVE SPACE TO MATCH-AUDIT-LINE
+         STRING MATCH-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                " OP=" DELIMITED BY SIZE
+                OPERATOR-ID DELIMITED BY SIZE
+                " ACTION=" DELIMITED BY SIZE
+                MA-ACTION DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                MA-PLAYER1 DELIMITED BY SIZE
+                " vs " DELIMITED BY SIZE
+                MA-PLAYER2 DELIMITED BY SIZE
+                " : " DELIMITED BY SIZE
+                MA-SCORE1 DELIMITED BY SIZE
+                "-" DELIMITED BY SIZE
+                MA-SCORE2 DELIMITED BY SIZE
+           INTO MATCH-AUDIT-LINE
+         END-STRING
+
+         OPEN EXTEND MATCH-AUDIT-FILE
+         IF MATCH-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT MATCH-AUDIT-FILE
+         END-IF
+
+         MOVE MATCH-AUDIT-LINE TO MATCH-AUDIT-RECORD
+         WRITE MATCH-AUDIT-RECORD
+
+         CLOSE MATCH-AUDIT-FILE.
+       END-WRITE-MATCH-AUDIT.
+         EXIT.
+
+       BATCH-LOAD.
+         MOVE 0 TO BT-PROCESSED
+         MOVE 0 TO BT-SKIPPED
+
+         OPEN INPUT TRANSACTION-FILE
+         IF TRANSACTION-FILE-STATUS NOT = "00"
+           DISPLAY "BATCH FILE batch.dat NOT FOUND."
+           GO TO MENU-LAB
+         END-IF
+
+         PERFORM UNTIL TRANSACTION-FILE-STATUS NOT = "00"
+           READ TRANSACTION-FILE
+             AT END
+               MOVE "10" TO TRANSACTION-FILE-STATUS
+             NOT AT END
+               PERFORM PROCESS-BATCH-ROW
+           END-READ
+         END-PERFORM
+
+         CLOSE TRANSACTION-FILE
+
+         DISPLAY "BATCH LOAD COMPLETE: " BT-PROCESSED
+                 " REGISTERED, " BT-SKIPPED " SKIPPED.".
+       END-BATCH-LOAD.
+         EXIT.
+
+       PROCESS-BATCH-ROW.
+         MOVE SPACE TO BT-PLAYER1
+         MOVE SPACE TO BT-PLAYER2
+         MOVE SPACE TO BT-SCORE1-RAW
+         MOVE SPACE TO BT-SCORE2-RAW
+         MOVE 0 TO BT-SCORE1
+         MOVE 0 TO BT-SCORE2
+         MOVE SPACE TO BT-VENUE
+
+         UNSTRING TRANSACTION-RECORD DELIMITED BY ","
+           INTO BT-PLAYER1 BT-PLAYER2 BT-SCORE1-RAW BT-SCORE2-RAW
+                BT-VENUE
+         END-UNSTRING
+
+         IF BT-SCORE1-RAW(1:1) NOT = SPACE
+            AND BT-SCORE1-RAW(2:1) = SPACE
+           MOVE BT-SCORE1-RAW(1:1) TO BT-SCORE1-RAW(2:1)
+           MOVE "0" TO BT-SCORE1-RAW(1:1)
+         END-IF
+         IF BT-SCORE2-RAW(1:1) NOT = SPACE
+            AND BT-SCORE2-RAW(2:1) = SPACE
+           MOVE BT-SCORE2-RAW(1:1) TO BT-SCORE2-RAW(2:1)
+           MOVE "0" TO BT-SCORE2-RAW(1:1)
+         END-IF
+
+         MOVE "Y" TO BT-VALID
+         IF BT-PLAYER1 = SPACE OR BT-PLAYER2 = SPACE
+           MOVE "N" TO BT-VALID
+         END-IF
+         IF BT-PLAYER1 = BT-PLAYER2
+           MOVE "N" TO BT-VALID
+         END-IF
+         IF BT-SCORE1-RAW IS NOT NUMERIC OR BT-SCORE2-RAW IS NOT NUMERIC
+           MOVE "N" TO BT-VALID
+         END-IF
+         IF NBMATCH = 9999
+           MOVE "N" TO BT-VALID
+         END-IF
+
+         IF BT-VALID = "N"
+           ADD 1 TO BT-SKIPPED
+         ELSE
+           MOVE BT-SCORE1-RAW TO BT-SCORE1
+           MOVE BT-SCORE2-RAW TO BT-SCORE2
+           MOVE NBMATCH TO PV-IDX
+           ADD 1 TO PV-IDX
+
+           MOVE BT-PLAYER1 TO PLAYER1(PV-IDX)
+           MOVE BT-PLAYER2 TO PLAYER2(PV-IDX)
+           MOVE BT-SCORE1 TO SCORE1(PV-IDX)
+           MOVE BT-SCORE2 TO SCORE2(PV-IDX)
+           IF BT-VENUE = SPACE
+             MOVE "GENERAL" TO MVENUE(PV-IDX)
+           ELSE
+             MOVE BT-VENUE TO MVENUE(PV-IDX)
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MDATE(PV-IDX)
+
+           ADD 1 TO NBMATCH
+           PERFORM SAVE-MATCH
+
+           MOVE 1 TO PM-SIGN
+           MOVE PLAYER1(PV-IDX) TO PM-SEARCH-NAME
+           MOVE SCORE1(PV-IDX) TO PM-SCORE-FOR
+           MOVE SCORE2(PV-IDX) TO PM-SCORE-AGAINST
+           PERFORM UPDATE-PLAYER-MASTER
+
+           MOVE PLAYER2(PV-IDX) TO PM-SEARCH-NAME
+           MOVE SCORE2(PV-IDX) TO PM-SCORE-FOR
+           MOVE SCORE1(PV-IDX) TO PM-SCORE-AGAINST
+           PERFORM UPDATE-PLAYER-MASTER
+
+           MOVE "BATCH" TO MA-ACTION
+           MOVE PLAYER1(PV-IDX) TO MA-PLAYER1
+           MOVE PLAYER2(PV-IDX) TO MA-PLAYER2
+           MOVE SCORE1(PV-IDX) TO MA-SCORE1
+           MOVE SCORE2(PV-IDX) TO MA-SCORE2
+           PERFORM WRITE-MATCH-AUDIT
+
+           ADD 1 TO BT-PROCESSED
+         END-IF.
+       END-PROCESS-BATCH-ROW.
          EXIT.
 
        SEND-CLOUD.
          IF SUBPRGNAME = SPACE
-           MOVE "send" TO SUBPRGNAME
+           MOVE "sendcld" TO SUBPRGNAME
            MOVE "matchs" TO SUBPRGARG
          END-IF
-          DISPLAY SUBPRGNAME " " SUBPRGARG
-          CALL SUBPRGNAME USING SUBPRGARG.
+
+         DISPLAY SUBPRGNAME " " SUBPRGARG
+
+         MOVE "N" TO CLOUD-CALL-OK
+         MOVE 0 TO CLOUD-SENT-COUNT
+         MOVE 0 TO RETURN-CODE
+
+         CALL SUBPRGNAME USING SUBPRGARG CLOUD-SENT-COUNT
+           ON EXCEPTION
+             MOVE "N" TO CLOUD-CALL-OK
+           NOT ON EXCEPTION
+             MOVE "Y" TO CLOUD-CALL-OK
+         END-CALL
+
+         MOVE RETURN-CODE TO CLOUD-RETURN-CODE
+         MOVE 0 TO RETURN-CODE
+
+         IF CLOUD-CALL-OK = "Y" AND CLOUD-RETURN-CODE = 0
+           MOVE "SUCCESS" TO CLOUD-STATUS
+           DISPLAY "CLOUD SEND SUCCESS: " CLOUD-SENT-COUNT
+                   " MATCH(ES) SENT TO " SUBPRGNAME "."
+         ELSE
+           MOVE "FAILURE" TO CLOUD-STATUS
+           IF CLOUD-CALL-OK = "N"
+             DISPLAY "CLOUD SEND FAILED: PROGRAM " SUBPRGNAME
+                     " COULD NOT BE CALLED."
+           ELSE
+             DISPLAY "CLOUD SEND FAILED: " SUBPRGNAME
+                     " RETURNED CODE " CLOUD-RETURN-CODE "."
+           END-IF
+         END-IF
+
+         PERFORM WRITE-CLOUD-AUDIT.
        END-SEND-CLOUD.
          EXIT.
+
+       WRITE-CLOUD-AUDIT.
+         MOVE FUNCTION CURRENT-DATE(1:14) TO CLOUD-TIMESTAMP
+
+         MOVE SPACE TO CLOUD-AUDIT-LINE
+         STRING CLOUD-TIMESTAMP DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                CLOUD-STATUS DELIMITED BY SIZE
+                " PRG=" DELIMITED BY SIZE
+                SUBPRGNAME DELIMITED BY SIZE
+                " ARG=" DELIMITED BY SIZE
+                SUBPRGARG DELIMITED BY SIZE
+                " MATCHES=" DELIMITED BY SIZE
+                CLOUD-SENT-COUNT DELIMITED BY SIZE
+           INTO CLOUD-AUDIT-LINE
+         END-STRING
+
+         OPEN EXTEND CLOUD-AUDIT-FILE
+         IF CLOUD-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT CLOUD-AUDIT-FILE
+         END-IF
+
+         MOVE CLOUD-AUDIT-LINE TO AUDIT-RECORD
+         WRITE AUDIT-RECORD
+
+         CLOSE CLOUD-AUDIT-FILE.
+       END-WRITE-CLOUD-AUDIT.
+         EXIT.
