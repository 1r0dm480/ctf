@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "sendcld".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT MATCH-FILE ASSIGN TO "matches.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MATCH-FILE-STATUS.
+         SELECT TRANSMIT-FILE ASSIGN TO "transmission.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSMIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATCH-FILE.
+         01 MATCH-RECORD.
+           02 MR-PLAYER1 PIC X(10).
+           02 MR-PLAYER2 PIC X(10).
+           02 MR-SCORE1 PIC 99.
+           02 MR-SCORE2 PIC 99.
+           02 MR-DATE PIC X(8).
+           02 MR-VENUE PIC X(8).
+
+       FD TRANSMIT-FILE.
+         01 TRANSMIT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+         01 MATCH-FILE-STATUS PIC XX.
+         01 TRANSMIT-FILE-STATUS PIC XX.
+         01 WS-COUNT PIC 9(4) VALUE 0.
+         01 WS-TIMESTAMP PIC X(14).
+         01 WS-LINE PIC X(100).
+
+       LINKAGE SECTION.
+         01 LS-ARG PIC X(20).
+         01 LS-COUNT PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-ARG LS-COUNT.
+
+       MAIN-LAB.
+         MOVE 0 TO WS-COUNT
+         MOVE 0 TO LS-COUNT
+         MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+         OPEN INPUT MATCH-FILE
+         IF MATCH-FILE-STATUS NOT = "00"
+           MOVE 8 TO RETURN-CODE
+           GOBACK
+         END-IF
+
+         OPEN OUTPUT TRANSMIT-FILE
+
+         MOVE SPACE TO WS-LINE
+         STRING "HEADER TS=" DELIMITED BY SIZE
+                WS-TIMESTAMP DELIMITED BY SIZE
+                " ARG=" DELIMITED BY SIZE
+                LS-ARG DELIMITED BY SIZE
+           INTO WS-LINE
+         END-STRING
+         MOVE WS-LINE TO TRANSMIT-RECORD
+         WRITE TRANSMIT-RECORD
+
+         PERFORM UNTIL MATCH-FILE-STATUS NOT = "00"
+           READ MATCH-FILE
+             AT END
+               MOVE "10" TO MATCH-FILE-STATUS
+             NOT AT END
+               ADD 1 TO WS-COUNT
+               MOVE SPACE TO WS-LINE
+               STRING MR-PLAYER1 DELIMITED BY SIZE
+                      " vs " DELIMITED BY SIZE
+                      MR-PLAYER2 DELIMITED BY SIZE
+                      " : " DELIMITED BY SIZE
+                      MR-SCORE1 DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      MR-SCORE2 DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      MR-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      MR-VENUE DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                 INTO WS-LINE
+               END-STRING
+               MOVE WS-LINE TO TRANSMIT-RECORD
+               WRITE TRANSMIT-RECORD
+           END-READ
+         END-PERFORM
+
+         CLOSE MATCH-FILE
+
+         MOVE SPACE TO WS-LINE
+         STRING "TRAILER COUNT=" DELIMITED BY SIZE
+                WS-COUNT DELIMITED BY SIZE
+           INTO WS-LINE
+         END-STRING
+         MOVE WS-LINE TO TRANSMIT-RECORD
+         WRITE TRANSMIT-RECORD
+
+         CLOSE TRANSMIT-FILE
+
+         MOVE WS-COUNT TO LS-COUNT
+         MOVE 0 TO RETURN-CODE
+         GOBACK.
+
+       END PROGRAM "sendcld".
